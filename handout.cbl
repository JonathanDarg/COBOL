@@ -1,87 +1,853 @@
-000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. HANDOUT.
-000300 AUTHOR. Your Name.
-000400 DATE-WRITTEN. 02/27/2025.
-000500 ENVIRONMENT DIVISION.
-000600 INPUT-OUTPUT SECTION.
-000700 FILE-CONTROL.
-000800*Index file containing the students and their grades
-000900*Random access means we can look up any student by their
-001000*name (in this case)
-001100     SELECT GRADES-FILE ASSIGN TO FILENAME
-001200     ORGANIZATION IS INDEXED
-001300     ACCESS MODE IS RANDOM
-001400     RECORD KEY IS STUDENT-RECORD-NAME.
-001500 DATA DIVISION.
-001600 FILE SECTION.
-001700 FD GRADES-FILE.
-001800*TODO: Define the records in the file
-001900 WORKING-STORAGE SECTION.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HANDOUT.
+000030 AUTHOR. Your Name.
+000040 DATE-WRITTEN. 02/27/2025.
+000050 ENVIRONMENT DIVISION.
+000060 INPUT-OUTPUT SECTION.
+000070 FILE-CONTROL.
+000080*Index file containing the students and their grades
+000090*Random access means we can look up any student by their
+000100*name (in this case)
+000110     SELECT GRADES-FILE ASSIGN TO FILENAME
+000120     ORGANIZATION IS INDEXED
+000130     ACCESS MODE IS DYNAMIC
+000140     RECORD KEY IS STUDENT-RECORD-ID
+000150     ALTERNATE RECORD KEY IS STUDENT-RECORD-NAME
+000160         WITH DUPLICATES
+000170     FILE STATUS IS GRADES-FILE-STATUS.
+000180*Grade scale file: one line per letter grade giving the minimum
+000190*average needed to earn it, so the cutoffs can be changed per
+000200*course without touching this program
+000210     SELECT GRADE-SCALE-FILE ASSIGN TO GRADE-SCALE-FILENAME
+000220     ORGANIZATION IS LINE SEQUENTIAL
+000230     FILE STATUS IS GRADE-SCALE-FILE-STATUS.
+000240*Control file for unattended batch runs: one student name per
+000250*line, processed in order
+000260     SELECT CONTROL-FILE ASSIGN TO CONTROL-FILENAME
+000270     ORGANIZATION IS LINE SEQUENTIAL
+000280     FILE STATUS IS CONTROL-FILE-STATUS.
+000290*Checkpoint file: holds the count of control-file records
+000300*successfully processed so far, so a batch run that abends can
+000310*restart after the last checkpoint instead of starting over
+000320     SELECT CHECKPOINT-FILE ASSIGN TO CHECKPOINT-FILENAME
+000330     ORGANIZATION IS LINE SEQUENTIAL
+000340     FILE STATUS IS CHECKPOINT-FILE-STATUS.
+000350*Multi-term grade history: one entry per student per term, so a
+000360*transcript can show more than just the most recent average
+000370     SELECT GRADE-HISTORY-FILE ASSIGN TO GRADE-HISTORY-FILENAME
+000380     ORGANIZATION IS INDEXED
+000390     ACCESS MODE IS DYNAMIC
+000400     RECORD KEY IS GH-KEY
+000410     FILE STATUS IS GRADE-HISTORY-FILE-STATUS.
+000420*Fixed-width extract for the registrar's downstream system: one
+000430*line per processed student giving name, final average, and
+000440*letter grade
+000450     SELECT EXTRACT-FILE ASSIGN TO EXTRACT-FILENAME
+000460     ORGANIZATION IS LINE SEQUENTIAL
+000470     FILE STATUS IS EXTRACT-FILE-STATUS.
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD GRADES-FILE.
+000510*Record layout: a numeric student ID (the primary key, always
+000520*unique) and the student's name (an alternate key that allows
+000530*duplicates, since two students can share a name), followed by
+000540*five individual assignment/test scores.
+000550 01 STUDENT-RECORD.
+000560     05 STUDENT-RECORD-NAME PIC X(20).
+000570     05 STUDENT-RECORD-ID PIC 9(9).
+000580     05 STUDENT-RECORD-SCORE-1 PIC 9(3).
+000590     05 STUDENT-RECORD-SCORE-2 PIC 9(3).
+000600     05 STUDENT-RECORD-SCORE-3 PIC 9(3).
+000610     05 STUDENT-RECORD-SCORE-4 PIC 9(3).
+000620     05 STUDENT-RECORD-SCORE-5 PIC 9(3).
+000630 FD GRADE-SCALE-FILE.
+000640*One letter grade and its minimum passing average per line,
+000650*e.g. "A090" for a 90 and above. Lines must be listed lowest
+000660*cutoff to highest (e.g. F, D, C, B, A) -- LOAD-GRADE-TABLE
+000670*loads them in file order and DETERMINE-LETTER-GRADE assumes
+000680*GRADE-CUTOFFS is in ascending order by subscript.
+000690 01 GRADE-SCALE-RECORD.
+000700     05 GS-LETTER PIC X(1).
+000710     05 GS-CUTOFF PIC 9(3).
+000720 FD CONTROL-FILE.
+000730*One student name per line
+000740 01 CONTROL-RECORD PIC X(20).
+000750 FD CHECKPOINT-FILE.
+000760*Count of control-file records already processed
+000770 01 CHECKPOINT-RECORD PIC 9(7).
+000780 FD GRADE-HISTORY-FILE.
+000790*Keyed by student name plus term code so a student has one
+000800*entry per term instead of a single current-term snapshot
+000810 01 GRADE-HISTORY-RECORD.
+000820     05 GH-KEY.
+000830         10 GH-STUDENT-NAME PIC X(20).
+000840         10 GH-TERM-CODE PIC X(6).
+000850     05 GH-AVERAGE PIC 9(3)V9(2).
+000860     05 GH-LETTER-GRADE PIC X(1).
+000870 FD EXTRACT-FILE.
+000880*Columns 1-20 name, 21-25 average (implied 2 decimals),
+000890*26 letter grade
+000900 01 EXTRACT-RECORD.
+000910     05 EXTRACT-STUDENT-NAME PIC X(20).
+000920     05 EXTRACT-AVERAGE PIC 9(3)V9(2).
+000930     05 EXTRACT-LETTER-GRADE PIC X(1).
+000940 WORKING-STORAGE SECTION.
+000950
+000960*We will load each record into STUDENT for processing
+000970 01 STUDENT.
+000980     05 STUDENT-NAME PIC X(20).
+000990     05 STUDENT-ID PIC 9(9).
+001000     05 STUDENT-SCORE-1 PIC 9(3).
+001010     05 STUDENT-SCORE-2 PIC 9(3).
+001020     05 STUDENT-SCORE-3 PIC 9(3).
+001030     05 STUDENT-SCORE-4 PIC 9(3).
+001040     05 STUDENT-SCORE-5 PIC 9(3).
+001050*The average of the current student's five scores
+001060 01 AVERAGE-GRADE PIC 9(3)V9(2).
+001070*Add any nessecary variables in the WORKING-STORAGE SECTION
+001080*This table will store the 5 possible grade values
+001090*Hint: We recommend using OCCURS Clause in the file record
+001100 01 POSSIBLE_GRADES PIC A OCCURS 5 TIMES.
+001110*The minimum average needed to earn the letter grade at the
+001120*same subscript position in POSSIBLE_GRADES
+001130 01 GRADE-CUTOFFS PIC 9(3) VALUE 0 OCCURS 5 TIMES.
+001140*The letter grade computed for the current student
+001150 01 STUDENT-GRADE PIC X(1).
+001160*Subscript used to walk POSSIBLE_GRADES/GRADE-CUTOFFS/
+001170*GRADE_FREQUENCIES
+001180 01 GRADE-INDEX PIC 9(1).
+001190*"N" to look students up by name, "I" to look them up by ID
+001200 01 LOOKUP-MODE PIC X(1).
+001210*"1" to process grades, "2" to maintain the roster
+001220 01 RUN-MODE PIC X(1).
+001230*"A"dd, "C"orrect, "R"emove or "0" to leave maintenance mode
+001240 01 MAINTENANCE-ACTION PIC X(1).
+001250*Running total used to compute the class-wide average and the
+001260*count of students actually processed
+001270 01 CLASS-AVERAGE-TOTAL PIC 9(7)V9(2) VALUE 0.
+001280 01 CLASS-STUDENT-COUNT PIC 9(5) VALUE 0.
+001290*Percentage of the class earning a given letter grade
+001300 01 GRADE-PERCENT PIC 9(3)V9(2).
+001310*Subscript used to walk the honor-roll/at-risk name lists
+001320 01 NAME-INDEX PIC 9(3).
+001330*Names of students earning an A, called out on the report. Only
+001340*the first 100 names are kept -- DISPLAY-FREQUENCIES reports the
+001350*count of any names past that as "...and N more" instead of
+001360*growing this table to cover every batch size.
+001370 01 HONOR-ROLL-COUNT PIC 9(5) VALUE 0.
+001380 01 HONOR-ROLL-NAMES.
+001390     05 HONOR-ROLL-NAME PIC X(20) OCCURS 100 TIMES.
+001400*Names of students earning an F, called out on the report (see
+001410*HONOR-ROLL-COUNT above -- the same 100-name cap applies)
+001420 01 AT-RISK-COUNT PIC 9(5) VALUE 0.
+001430 01 AT-RISK-NAMES.
+001440     05 AT-RISK-NAME PIC X(20) OCCURS 100 TIMES.
+001450*Set to "Y" once a sequential pass of GRADES-FILE has read the
+001460*last record
+001470 01 EOF-SWITCH PIC X(1) VALUE "N".
+001480     88 EOF-REACHED VALUE "Y".
+001490*How many honor-roll/at-risk names did not fit in the tables
+001500*above and were left out of the report
+001510 01 NAME-OVERFLOW-COUNT PIC 9(5).
+001520*Working fields for FIND-UNIQUE-BY-NAME: whether a student with
+001530*the requested name was found, whether more than one student
+001540*shares that name, and the ID of the (first) student found
+001550 01 NAME-LOOKUP-FOUND PIC X(1).
+001560 01 NAME-LOOKUP-AMBIGUOUS PIC X(1).
+001570 01 NAME-LOOKUP-ID PIC 9(9).
+001580*Set to "N" by VALIDATE-GRADE-TABLE if a loaded grade scale's
+001590*cutoffs are not in ascending order
+001600 01 GRADE-TABLE-VALID PIC X(1) VALUE "Y".
+001610     88 GRADE-TABLE-OK VALUE "Y".
+001620*Table storing the frequency of each letter grade
+001630 01 GRADE_FREQUENCIES PIC 9(4) VALUE 0 OCCURS 5 TIMES.
+001640*The name of the file (which will be retrieved from the user)
+001650 01 FILENAME PIC X(64).
+001660*The name of the (optional) grade scale file
+001670 01 GRADE-SCALE-FILENAME PIC X(64).
+001680 01 GRADE-SCALE-FILE-STATUS PIC X(2).
+001690*"00" if the last I/O against GRADES-FILE succeeded
+001700 01 GRADES-FILE-STATUS PIC X(2).
+001710     88 GRADES-FILE-OK VALUE "00".
+001720*The name of the batch control file and its status
+001730 01 CONTROL-FILENAME PIC X(64).
+001740 01 CONTROL-FILE-STATUS PIC X(2).
+001750     88 CONTROL-FILE-OK VALUE "00".
+001760*The name of the checkpoint file and its status
+001770 01 CHECKPOINT-FILENAME PIC X(64).
+001780 01 CHECKPOINT-FILE-STATUS PIC X(2).
+001790     88 CHECKPOINT-FILE-OK VALUE "00".
+001800*How many control-file records had already been processed the
+001810*last time a checkpoint was written
+001820 01 CHECKPOINT-COUNT PIC 9(7) VALUE 0.
+001830*How many control-file records a completed run writes a
+001840*checkpoint after
+001850 01 CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+001860*How many records have been read from the control file since
+001870*the last checkpoint was written, and in total this run
+001880 01 CHECKPOINT-SINCE-LAST PIC 9(5) VALUE 0.
+001890 01 CONTROL-RECORDS-READ PIC 9(7) VALUE 0.
+001900*The term this run's grades belong to, e.g. "2026FA"
+001910 01 TERM-CODE PIC X(6).
+001920*The name of the grade history file and its status
+001930 01 GRADE-HISTORY-FILENAME PIC X(64).
+001940 01 GRADE-HISTORY-FILE-STATUS PIC X(2).
+001950     88 GRADE-HISTORY-FILE-OK VALUE "00".
+001960*The name of the registrar extract file and its status
+001970 01 EXTRACT-FILENAME PIC X(64).
+001980 01 EXTRACT-FILE-STATUS PIC X(2).
+001990     88 EXTRACT-FILE-OK VALUE "00".
 002000
-002100*We will load each record into STUDENT for processing
-002200 01 STUDENT.
-002300*TODO: fill out the fields so that it matches the same structure
-002400*in as defined in the FILE SECTION
-002500
-002600*TODO: Add any nessecary variables in the WORKING-STORAGE SECTION
-002700*This table will store the 5 possible grade values
-002800*Hint: We recommend using OCCURS Clause in the file record
-002900 01 POSSIBLE_GRADES PIC A OCCURS 5 TIMES.
-003000*Table storing the frequency of each letter grade
-003100 01 GRADE_FREQUENCIES PIC 9(4) VALUE 0 OCCURS 5 TIMES.
-003200*The name of the file (which will be retrieved from the user)
-003300 01 FILENAME PIC X(64).
-003400
-003500 PROCEDURE DIVISION.
-003600*MAIN Paragraph, execution starts here
-003700 MAIN.
-003800     PERFORM SET-GRADES.
-003900     DISPLAY "Enter the filename: " WITH NO ADVANCING.
-004000     ACCEPT FILENAME.
-004100     PERFORM GET-ENTRIES.
-004200     PERFORM DISPLAY-FREQUENCIES.
-004300     STOP RUN.
-004400
-004500*Repeatedly ask the user to enter the names of students
-004600*and process each valid student
-004700 GET-ENTRIES.
-004800     OPEN INPUT GRADES-FILE.
-004900*    TODO: Repeatedly ask the user for names until they enter 0
-005000*    (You should PERFORM the LOOKUP-STUDENT here)
-005100     CLOSE GRADES-FILE.
+002010 PROCEDURE DIVISION.
+002020*MAIN Paragraph, execution starts here
+002030 MAIN.
+002040     PERFORM SET-GRADES.
+002050     DISPLAY "Enter the filename: " WITH NO ADVANCING.
+002060     ACCEPT FILENAME.
+002070     DISPLAY "1. Process grades (look students up one at a time)".
+002080     DISPLAY "2. Maintain roster (add/correct/remove students)".
+002090     DISPLAY "3. Process the whole roster in one batch".
+002100     DISPLAY "4. Process names from a batch control file".
+002110     DISPLAY "Enter your choice: " WITH NO ADVANCING.
+002120     ACCEPT RUN-MODE.
+002130     EVALUATE RUN-MODE
+002140         WHEN "2"
+002150             PERFORM MAINTAIN-ROSTER
+002160         WHEN "3"
+002170             PERFORM PROMPT-GRADE-PROCESSING-FILENAMES
+002180             PERFORM BATCH-ROSTER
+002190             PERFORM DISPLAY-FREQUENCIES
+002200         WHEN "4"
+002210             PERFORM PROMPT-GRADE-PROCESSING-FILENAMES
+002220             PERFORM BATCH-CONTROL-FILE
+002230             PERFORM DISPLAY-FREQUENCIES
+002240         WHEN OTHER
+002250             PERFORM PROMPT-GRADE-PROCESSING-FILENAMES
+002260             PERFORM GET-ENTRIES
+002270             PERFORM DISPLAY-FREQUENCIES
+002280     END-EVALUATE.
+002290     STOP RUN.
+002300
+002310*Prompts for the grade scale filename, the term code, and the
+002320*two output filenames used only by the grade-processing modes
+002330*-- skipped entirely by roster maintenance, which computes no
+002340*letter grades and touches neither output file
+002350 PROMPT-GRADE-PROCESSING-FILENAMES.
+002360     DISPLAY "Enter the grade scale filename (blank for none): "
+002370         WITH NO ADVANCING.
+002380     ACCEPT GRADE-SCALE-FILENAME.
+002390     IF GRADE-SCALE-FILENAME NOT = SPACES
+002400         PERFORM LOAD-GRADE-TABLE
+002410     END-IF.
+002420     DISPLAY "Enter the term code (e.g. 2026FA): "
+002430         WITH NO ADVANCING.
+002440     ACCEPT TERM-CODE.
+002450     DISPLAY "Enter the grade history filename: "
+002460         WITH NO ADVANCING.
+002470     ACCEPT GRADE-HISTORY-FILENAME.
+002480     DISPLAY "Enter the registrar extract filename: "
+002490         WITH NO ADVANCING.
+002500     ACCEPT EXTRACT-FILENAME.
+002510
+002520*Opens the roster for update and repeatedly performs add,
+002530*correct, and remove actions until the user is done
+002540 MAINTAIN-ROSTER.
+002550     OPEN I-O GRADES-FILE.
+002560     PERFORM REPROMPT-FOR-FILENAME-IO UNTIL GRADES-FILE-OK.
+002570     PERFORM MAINTAIN-ONE-ACTION UNTIL MAINTENANCE-ACTION = "0".
+002580     CLOSE GRADES-FILE.
+002590
+002600 MAINTAIN-ONE-ACTION.
+002610     DISPLAY "(A)dd, (C)orrect, (R)emove, (0) to finish: "
+002620         WITH NO ADVANCING.
+002630     ACCEPT MAINTENANCE-ACTION.
+002640     EVALUATE MAINTENANCE-ACTION
+002650         WHEN "A" PERFORM ADD-STUDENT
+002660         WHEN "C" PERFORM CORRECT-STUDENT
+002670         WHEN "R" PERFORM REMOVE-STUDENT
+002680         WHEN "0" CONTINUE
+002690         WHEN OTHER DISPLAY "Invalid option, try again."
+002700     END-EVALUATE.
+002710
+002720*Prompts for a new student's name, ID, and five scores and
+002730*writes the new record to the roster
+002740 ADD-STUDENT.
+002750     DISPLAY "Enter the new student's name: " WITH NO ADVANCING.
+002760     ACCEPT STUDENT-NAME.
+002770     DISPLAY "Enter the new student's ID: " WITH NO ADVANCING.
+002780     ACCEPT STUDENT-ID.
+002790     DISPLAY "Enter score 1: " WITH NO ADVANCING.
+002800     ACCEPT STUDENT-SCORE-1.
+002810     DISPLAY "Enter score 2: " WITH NO ADVANCING.
+002820     ACCEPT STUDENT-SCORE-2.
+002830     DISPLAY "Enter score 3: " WITH NO ADVANCING.
+002840     ACCEPT STUDENT-SCORE-3.
+002850     DISPLAY "Enter score 4: " WITH NO ADVANCING.
+002860     ACCEPT STUDENT-SCORE-4.
+002870     DISPLAY "Enter score 5: " WITH NO ADVANCING.
+002880     ACCEPT STUDENT-SCORE-5.
+002890     WRITE STUDENT-RECORD FROM STUDENT
+002900         INVALID KEY
+002910             DISPLAY "A student with that ID already exists, "
+002920                 "not added."
+002930     END-WRITE.
+002940
+002950*Looks up a student by name or ID and lets the caller re-enter
+002960*their five scores, then rewrites the record in place. A name
+002970*shared by more than one student is rejected in favor of an
+002980*ID lookup, since name alone can no longer identify one record.
+002990 CORRECT-STUDENT.
+003000     DISPLAY "Correct by (N)ame or (I)D? " WITH NO ADVANCING.
+003010     ACCEPT LOOKUP-MODE.
+003020     IF LOOKUP-MODE = "I"
+003030         DISPLAY "Enter the ID of the student to correct: "
+003040             WITH NO ADVANCING
+003050         ACCEPT STUDENT-RECORD-ID
+003060         READ GRADES-FILE
+003070             KEY IS STUDENT-RECORD-ID
+003080             INVALID KEY
+003090                 DISPLAY "Student not found."
+003100             NOT INVALID KEY
+003110                 PERFORM APPLY-STUDENT-CORRECTION
+003120         END-READ
+003130     ELSE
+003140         DISPLAY "Enter the name of the student to correct: "
+003150             WITH NO ADVANCING
+003160         ACCEPT STUDENT-NAME
+003170         PERFORM FIND-UNIQUE-BY-NAME
+003180         IF NAME-LOOKUP-FOUND = "N"
+003190             DISPLAY "Student not found: " STUDENT-NAME
+003200         ELSE
+003210             IF NAME-LOOKUP-AMBIGUOUS = "Y"
+003220                 DISPLAY "Multiple students share that name; "
+003230                     "look up by ID instead."
+003240             ELSE
+003250                 PERFORM APPLY-STUDENT-CORRECTION
+003260             END-IF
+003270         END-IF
+003280     END-IF.
+003290
+003300*Prompts for and applies new scores to whichever student record
+003310*CORRECT-STUDENT has just located, then rewrites it
+003320 APPLY-STUDENT-CORRECTION.
+003330     DISPLAY "Enter new score 1: " WITH NO ADVANCING.
+003340     ACCEPT STUDENT-RECORD-SCORE-1.
+003350     DISPLAY "Enter new score 2: " WITH NO ADVANCING.
+003360     ACCEPT STUDENT-RECORD-SCORE-2.
+003370     DISPLAY "Enter new score 3: " WITH NO ADVANCING.
+003380     ACCEPT STUDENT-RECORD-SCORE-3.
+003390     DISPLAY "Enter new score 4: " WITH NO ADVANCING.
+003400     ACCEPT STUDENT-RECORD-SCORE-4.
+003410     DISPLAY "Enter new score 5: " WITH NO ADVANCING.
+003420     ACCEPT STUDENT-RECORD-SCORE-5.
+003430     REWRITE STUDENT-RECORD
+003440         INVALID KEY
+003450             DISPLAY "Unable to update student."
+003460     END-REWRITE.
+003470
+003480*Looks up a student by name or ID and, if found, removes them
+003490*from the roster. As in CORRECT-STUDENT, an ambiguous name
+003500*match is rejected in favor of an ID lookup.
+003510 REMOVE-STUDENT.
+003520     DISPLAY "Remove by (N)ame or (I)D? " WITH NO ADVANCING.
+003530     ACCEPT LOOKUP-MODE.
+003540     IF LOOKUP-MODE = "I"
+003550         DISPLAY "Enter the ID of the student to remove: "
+003560             WITH NO ADVANCING
+003570         ACCEPT STUDENT-RECORD-ID
+003580         READ GRADES-FILE
+003590             KEY IS STUDENT-RECORD-ID
+003600             INVALID KEY
+003610                 DISPLAY "Student not found."
+003620             NOT INVALID KEY
+003630                 PERFORM DELETE-CURRENT-STUDENT
+003640         END-READ
+003650     ELSE
+003660         DISPLAY "Enter the name of the student to remove: "
+003670             WITH NO ADVANCING
+003680         ACCEPT STUDENT-NAME
+003690         PERFORM FIND-UNIQUE-BY-NAME
+003700         IF NAME-LOOKUP-FOUND = "N"
+003710             DISPLAY "Student not found: " STUDENT-NAME
+003720         ELSE
+003730             IF NAME-LOOKUP-AMBIGUOUS = "Y"
+003740                 DISPLAY "Multiple students share that name; "
+003750                     "look up by ID instead."
+003760             ELSE
+003770                 PERFORM DELETE-CURRENT-STUDENT
+003780             END-IF
+003790         END-IF
+003800     END-IF.
+003810
+003820*Deletes whichever student record CORRECT-STUDENT/REMOVE-STUDENT
+003830*has just located
+003840 DELETE-CURRENT-STUDENT.
+003850     DELETE GRADES-FILE
+003860         INVALID KEY
+003870             DISPLAY "Unable to remove student."
+003880     END-DELETE.
+003890
+003900*Looks up a student by name, positioning GRADES-FILE on that
+003910*record only if exactly one student has that name. Sets
+003920*NAME-LOOKUP-FOUND and NAME-LOOKUP-AMBIGUOUS accordingly; when
+003930*both are found and unambiguous, STUDENT-RECORD is left holding
+003940*the matching record, ready for REWRITE or DELETE.
+003950 FIND-UNIQUE-BY-NAME.
+003960     MOVE STUDENT-NAME TO STUDENT-RECORD-NAME.
+003970     MOVE "N" TO NAME-LOOKUP-FOUND.
+003980     MOVE "N" TO NAME-LOOKUP-AMBIGUOUS.
+003990     READ GRADES-FILE
+004000         KEY IS STUDENT-RECORD-NAME
+004010         INVALID KEY
+004020             CONTINUE
+004030         NOT INVALID KEY
+004040             MOVE "Y" TO NAME-LOOKUP-FOUND
+004050             MOVE STUDENT-RECORD-ID TO NAME-LOOKUP-ID
+004060             PERFORM CHECK-NAME-AMBIGUOUS
+004070     END-READ.
+004080     IF NAME-LOOKUP-FOUND = "Y" AND NAME-LOOKUP-AMBIGUOUS = "N"
+004090         MOVE NAME-LOOKUP-ID TO STUDENT-RECORD-ID
+004100         READ GRADES-FILE
+004110             KEY IS STUDENT-RECORD-ID
+004120             INVALID KEY
+004130                 MOVE "N" TO NAME-LOOKUP-FOUND
+004140         END-READ
+004150     END-IF.
+004160
+004170*Reads the next record in name-key order past the one
+004180*FIND-UNIQUE-BY-NAME just matched, to see whether it shares the
+004190*same name -- if so, the name alone does not identify one record
+004200 CHECK-NAME-AMBIGUOUS.
+004210     READ GRADES-FILE NEXT RECORD
+004220         AT END
+004230             CONTINUE
+004240         NOT AT END
+004250             IF STUDENT-RECORD-NAME = STUDENT-NAME
+004260                 MOVE "Y" TO NAME-LOOKUP-AMBIGUOUS
+004270             END-IF
+004280     END-READ.
+004290
+004300*Repeatedly ask the user to enter the names of students
+004310*and process each valid student
+004320 GET-ENTRIES.
+004330     DISPLAY "Look up students by (N)ame or (I)D? "
+004340         WITH NO ADVANCING.
+004350     ACCEPT LOOKUP-MODE.
+004360     OPEN INPUT GRADES-FILE.
+004370     PERFORM REPROMPT-FOR-FILENAME UNTIL GRADES-FILE-OK.
+004380     PERFORM OPEN-GRADE-HISTORY-FILE.
+004390     OPEN OUTPUT EXTRACT-FILE.
+004400     IF NOT EXTRACT-FILE-OK
+004410         DISPLAY "Unable to open " EXTRACT-FILENAME
+004420             ", registrar output will be missing."
+004430     END-IF.
+004440*STUDENT-ID has no VALUE clause and so starts at zero, the same
+004450*sentinel GET-ONE-ENTRY uses for "done" -- prime it non-zero so
+004460*the loop below actually runs at least once in ID lookup mode
+004470     MOVE 1 TO STUDENT-ID.
+004480     PERFORM GET-ONE-ENTRY
+004490         UNTIL (LOOKUP-MODE = "I" AND STUDENT-ID = 0)
+004500         OR (LOOKUP-MODE NOT = "I" AND STUDENT-NAME = "0").
+004510     CLOSE GRADES-FILE.
+004520     IF GRADE-HISTORY-FILE-OK
+004530         CLOSE GRADE-HISTORY-FILE
+004540     END-IF.
+004550     IF EXTRACT-FILE-OK
+004560         CLOSE EXTRACT-FILE
+004570     END-IF.
+004580
+004590*Asks for a new filename and retries the open when the one
+004600*already on hand did not work
+004610 REPROMPT-FOR-FILENAME.
+004620     DISPLAY "Could not open " FILENAME ", try again.".
+004630     DISPLAY "Enter the filename: " WITH NO ADVANCING.
+004640     ACCEPT FILENAME.
+004650     OPEN INPUT GRADES-FILE.
+004660*Same as REPROMPT-FOR-FILENAME, but for roster maintenance,
+004670*which needs the roster open I-O rather than INPUT
+004680 REPROMPT-FOR-FILENAME-IO.
+004690     DISPLAY "Could not open " FILENAME ", try again.".
+004700     DISPLAY "Enter the filename: " WITH NO ADVANCING.
+004710     ACCEPT FILENAME.
+004720     OPEN I-O GRADES-FILE.
+004730*Prompt for one student (by name or by ID, depending on
+004740*LOOKUP-MODE) and look it up unless the user is done (enters 0)
+004750 GET-ONE-ENTRY.
+004760     IF LOOKUP-MODE = "I"
+004770         DISPLAY "Enter a student ID (0 to stop): "
+004780             WITH NO ADVANCING
+004790         ACCEPT STUDENT-ID
+004800         IF STUDENT-ID NOT = 0
+004810             PERFORM LOOKUP-STUDENT-BY-ID
+004820         END-IF
+004830     ELSE
+004840         DISPLAY "Enter a student name (0 to stop): "
+004850             WITH NO ADVANCING
+004860         ACCEPT STUDENT-NAME
+004870         IF STUDENT-NAME NOT = "0"
+004880             PERFORM LOOKUP-STUDENT
+004890         END-IF
+004900     END-IF.
+004910
+004920*Walks the whole roster in key order and processes every
+004930*student automatically, instead of one lookup at a time
+004940 BATCH-ROSTER.
+004950     OPEN INPUT GRADES-FILE.
+004960     PERFORM REPROMPT-FOR-FILENAME UNTIL GRADES-FILE-OK.
+004970     PERFORM OPEN-GRADE-HISTORY-FILE.
+004980     OPEN OUTPUT EXTRACT-FILE.
+004990     IF NOT EXTRACT-FILE-OK
+005000         DISPLAY "Unable to open " EXTRACT-FILENAME
+005010             ", registrar output will be missing."
+005020     END-IF.
+005030     MOVE "N" TO EOF-SWITCH.
+005040     PERFORM BATCH-READ-NEXT-STUDENT UNTIL EOF-REACHED.
+005050     CLOSE GRADES-FILE.
+005060     IF GRADE-HISTORY-FILE-OK
+005070         CLOSE GRADE-HISTORY-FILE
+005080     END-IF.
+005090     IF EXTRACT-FILE-OK
+005100         CLOSE EXTRACT-FILE
+005110     END-IF.
+005120
+005130 BATCH-READ-NEXT-STUDENT.
+005140     READ GRADES-FILE NEXT RECORD INTO STUDENT
+005150         AT END
+005160             MOVE "Y" TO EOF-SWITCH
+005170         NOT AT END
+005180             PERFORM PROCESS-RECORD
+005190     END-READ.
 005200
-005300*Process the record only if it is in the file
-005400 LOOKUP-STUDENT.
-005500*    TODO: fix the following line
-005600     MOVE ??? TO STUDENT-RECORD-NAME
-005700     READ GRADES-FILE INTO STUDENT
-005800         KEY IS STUDENT-RECORD-NAME
-005900             INVALID KEY
-006000*                TODO: Your code here
-006100             NOT INVALID key
-006200*                TODO: Your code here
-006300     END-READ.
-006400
-006500*Calculates the average grade for the current student and
-006600*Updates the letter grade frequency
-006700 PROCESS-RECORD.
-006800     PERFORM AVERAGE.
-006900     DISPLAY "Average: " AVERAGE-GRADE "%".
-007000*    TODO: Update the appropriate letter grade frequency
-007100
-007200*TODO: Create the AVERAGE paragraph
-007300*Calculates the average grade for the current student
-007400 AVERAGE.
-007500
-007600*TODO: Create the DISPLAY-FREQUENCIES paragraph
-007700*Displays every letter grade and its corresponding frequency
-007800 DISPLAY-FREQUENCIES.
+005210*Reads a control file of student names for an unattended batch
+005220*run, checkpointing progress every CHECKPOINT-INTERVAL records
+005230*so an abended run can restart where it left off
+005240 BATCH-CONTROL-FILE.
+005250     DISPLAY "Enter the control filename: " WITH NO ADVANCING.
+005260     ACCEPT CONTROL-FILENAME.
+005270     DISPLAY "Enter the checkpoint filename: " WITH NO ADVANCING.
+005280     ACCEPT CHECKPOINT-FILENAME.
+005290     PERFORM LOAD-CHECKPOINT.
+005300     OPEN INPUT CONTROL-FILE.
+005310     IF NOT CONTROL-FILE-OK
+005320         DISPLAY "Could not open " CONTROL-FILENAME "."
+005330     ELSE
+005340         OPEN INPUT GRADES-FILE
+005350         PERFORM REPROMPT-FOR-FILENAME UNTIL GRADES-FILE-OK
+005360         PERFORM OPEN-GRADE-HISTORY-FILE
+005370*        A restart (CHECKPOINT-COUNT > 0) must append, not
+005380*        truncate, or the extract rows already written for the
+005390*        records the checkpoint is skipping past would be lost
+005400         IF CHECKPOINT-COUNT = 0
+005410             OPEN OUTPUT EXTRACT-FILE
+005420         ELSE
+005430             OPEN EXTEND EXTRACT-FILE
+005440         END-IF
+005450         IF NOT EXTRACT-FILE-OK
+005460             DISPLAY "Unable to open " EXTRACT-FILENAME
+005470                 ", registrar output will be missing."
+005480         END-IF
+005490         MOVE "N" TO EOF-SWITCH
+005500         MOVE 0 TO CONTROL-RECORDS-READ
+005510         MOVE 0 TO CHECKPOINT-SINCE-LAST
+005520         PERFORM SKIP-CHECKPOINTED-RECORD
+005530             UNTIL EOF-REACHED
+005540             OR CONTROL-RECORDS-READ >= CHECKPOINT-COUNT
+005550         PERFORM PROCESS-CONTROL-RECORD UNTIL EOF-REACHED
+005560         CLOSE GRADES-FILE
+005570         IF GRADE-HISTORY-FILE-OK
+005580             CLOSE GRADE-HISTORY-FILE
+005590         END-IF
+005600         IF EXTRACT-FILE-OK
+005610             CLOSE EXTRACT-FILE
+005620         END-IF
+005630         CLOSE CONTROL-FILE
+005640     END-IF.
+005650
+005660*Reads (and discards) one control-file record already accounted
+005670*for by a prior checkpoint
+005680 SKIP-CHECKPOINTED-RECORD.
+005690     READ CONTROL-FILE
+005700         AT END
+005710             MOVE "Y" TO EOF-SWITCH
+005720         NOT AT END
+005730             ADD 1 TO CONTROL-RECORDS-READ
+005740     END-READ.
+005750
+005760*Reads one control-file record, looks the named student up, and
+005770*writes a checkpoint every CHECKPOINT-INTERVAL records
+005780 PROCESS-CONTROL-RECORD.
+005790     READ CONTROL-FILE
+005800         AT END
+005810             MOVE "Y" TO EOF-SWITCH
+005820         NOT AT END
+005830             ADD 1 TO CONTROL-RECORDS-READ
+005840             ADD 1 TO CHECKPOINT-SINCE-LAST
+005850             MOVE CONTROL-RECORD TO STUDENT-NAME
+005860             PERFORM LOOKUP-STUDENT
+005870             IF CHECKPOINT-SINCE-LAST >= CHECKPOINT-INTERVAL
+005880                 PERFORM WRITE-CHECKPOINT
+005890                 MOVE 0 TO CHECKPOINT-SINCE-LAST
+005900             END-IF
+005910     END-READ.
+005920
+005930*Loads the last checkpointed record count, if any, so a rerun
+005940*can skip the records already processed
+005950 LOAD-CHECKPOINT.
+005960     MOVE 0 TO CHECKPOINT-COUNT.
+005970     OPEN INPUT CHECKPOINT-FILE.
+005980     IF CHECKPOINT-FILE-OK
+005990         READ CHECKPOINT-FILE INTO CHECKPOINT-COUNT
+006000             AT END
+006010                 MOVE 0 TO CHECKPOINT-COUNT
+006020         END-READ
+006030         CLOSE CHECKPOINT-FILE
+006040     END-IF.
+006050
+006060*Records how many control-file records have been processed so
+006070*far, overwriting any earlier checkpoint
+006080 WRITE-CHECKPOINT.
+006090     MOVE CONTROL-RECORDS-READ TO CHECKPOINT-COUNT.
+006100     OPEN OUTPUT CHECKPOINT-FILE.
+006110     WRITE CHECKPOINT-RECORD FROM CHECKPOINT-COUNT.
+006120     CLOSE CHECKPOINT-FILE.
+006130
+006140*Opens the grade history file for update, creating it first if
+006150*this is the first run against it. PROCESS-RECORD skips the
+006160*grade-history append entirely if GRADE-HISTORY-FILE-OK is
+006170*still false afterward (e.g. a bad path or permission error).
+006180 OPEN-GRADE-HISTORY-FILE.
+006190     OPEN I-O GRADE-HISTORY-FILE.
+006200     IF GRADE-HISTORY-FILE-STATUS = "35"
+006210         OPEN OUTPUT GRADE-HISTORY-FILE
+006220         CLOSE GRADE-HISTORY-FILE
+006230         OPEN I-O GRADE-HISTORY-FILE
+006240     END-IF.
+006250     IF NOT GRADE-HISTORY-FILE-OK
+006260         DISPLAY "Unable to open " GRADE-HISTORY-FILENAME
+006270             ", grade history will not be recorded."
+006280     END-IF.
+006290
+006300*Process the record only if it is in the file, looking it up
+006310*by the student's name
+006320 LOOKUP-STUDENT.
+006330     MOVE STUDENT-NAME TO STUDENT-RECORD-NAME.
+006340     READ GRADES-FILE INTO STUDENT
+006350         KEY IS STUDENT-RECORD-NAME
+006360             INVALID KEY
+006370                 DISPLAY "Student not found, try again."
+006380             NOT INVALID KEY
+006390                 PERFORM PROCESS-RECORD
+006400     END-READ.
+006410
+006420*Process the record only if it is in the file, looking it up
+006430*by the student's ID -- this is the reliable path when two
+006440*students happen to share the same name
+006450 LOOKUP-STUDENT-BY-ID.
+006460     MOVE STUDENT-ID TO STUDENT-RECORD-ID.
+006470     READ GRADES-FILE INTO STUDENT
+006480         KEY IS STUDENT-RECORD-ID
+006490             INVALID KEY
+006500                 DISPLAY "Student not found, try again."
+006510             NOT INVALID KEY
+006520                 PERFORM PROCESS-RECORD
+006530     END-READ.
+006540
+006550*Calculates the average grade for the current student and
+006560*Updates the letter grade frequency
+006570 PROCESS-RECORD.
+006580     PERFORM AVERAGE.
+006590     DISPLAY "Average: " AVERAGE-GRADE "%".
+006600     PERFORM DETERMINE-LETTER-GRADE.
+006610     ADD 1 TO GRADE_FREQUENCIES(GRADE-INDEX).
+006620     DISPLAY "Letter grade: " STUDENT-GRADE.
+006630     ADD AVERAGE-GRADE TO CLASS-AVERAGE-TOTAL.
+006640     ADD 1 TO CLASS-STUDENT-COUNT.
+006650     IF STUDENT-GRADE = "A"
+006660         ADD 1 TO HONOR-ROLL-COUNT
+006670         IF HONOR-ROLL-COUNT <= 100
+006680             MOVE STUDENT-NAME TO
+006690                 HONOR-ROLL-NAME(HONOR-ROLL-COUNT)
+006700         END-IF
+006710     END-IF.
+006720     IF STUDENT-GRADE = "F"
+006730         ADD 1 TO AT-RISK-COUNT
+006740         IF AT-RISK-COUNT <= 100
+006750             MOVE STUDENT-NAME TO AT-RISK-NAME(AT-RISK-COUNT)
+006760         END-IF
+006770     END-IF.
+006780     IF GRADE-HISTORY-FILE-OK
+006790         PERFORM APPEND-GRADE-HISTORY
+006800     END-IF.
+006810     IF EXTRACT-FILE-OK
+006820         PERFORM WRITE-EXTRACT-RECORD
+006830     END-IF.
+006840
+006850*Appends (or updates, on a rerun for the same term) this
+006860*student's average and letter grade for the current term to
+006870*the multi-term grade history file
+006880 APPEND-GRADE-HISTORY.
+006890     MOVE STUDENT-NAME TO GH-STUDENT-NAME.
+006900     MOVE TERM-CODE TO GH-TERM-CODE.
+006910     MOVE AVERAGE-GRADE TO GH-AVERAGE.
+006920     MOVE STUDENT-GRADE TO GH-LETTER-GRADE.
+006930     WRITE GRADE-HISTORY-RECORD
+006940         INVALID KEY
+006950             REWRITE GRADE-HISTORY-RECORD
+006960                 INVALID KEY
+006970                     DISPLAY "Unable to record grade history."
+006980             END-REWRITE
+006990     END-WRITE.
+007000
+007010*Writes one fixed-width line to the registrar extract file for
+007020*the student just processed
+007030 WRITE-EXTRACT-RECORD.
+007040     MOVE STUDENT-NAME TO EXTRACT-STUDENT-NAME.
+007050     MOVE AVERAGE-GRADE TO EXTRACT-AVERAGE.
+007060     MOVE STUDENT-GRADE TO EXTRACT-LETTER-GRADE.
+007070     WRITE EXTRACT-RECORD.
+007080*Calculates the average grade for the current student
+007090 AVERAGE.
+007100     COMPUTE AVERAGE-GRADE =
+007110         (STUDENT-SCORE-1 + STUDENT-SCORE-2 + STUDENT-SCORE-3 +
+007120          STUDENT-SCORE-4 + STUDENT-SCORE-5) / 5.
+007130
+007140*Walks GRADE-CUTOFFS from the highest grade down and stops as
+007150*soon as it finds the highest grade the student's average earns
+007160 DETERMINE-LETTER-GRADE.
+007170     MOVE 5 TO GRADE-INDEX.
+007180     PERFORM STEP-DOWN-LETTER-GRADE
+007190         UNTIL GRADE-INDEX < 1
+007200         OR AVERAGE-GRADE >= GRADE-CUTOFFS(GRADE-INDEX).
+007210     IF GRADE-INDEX < 1
+007220         MOVE 1 TO GRADE-INDEX
+007230     END-IF.
+007240     MOVE POSSIBLE_GRADES(GRADE-INDEX) TO STUDENT-GRADE.
+007250
+007260 STEP-DOWN-LETTER-GRADE.
+007270     SUBTRACT 1 FROM GRADE-INDEX.
+007280
+007290*Prints the end-of-run class statistics report: the percentage
+007300*of the class at each letter grade, the class-wide average, and
+007310*a called-out list of honor-roll (A) and at-risk (F) students
+007320 DISPLAY-FREQUENCIES.
+007330     DISPLAY " ".
+007340     DISPLAY "===== Class Grade Report =====".
+007350     PERFORM DISPLAY-ONE-FREQUENCY
+007360         VARYING GRADE-INDEX FROM 1 BY 1
+007370         UNTIL GRADE-INDEX > 5.
+007380     IF CLASS-STUDENT-COUNT > 0
+007390         COMPUTE AVERAGE-GRADE ROUNDED =
+007400             CLASS-AVERAGE-TOTAL / CLASS-STUDENT-COUNT
+007410         DISPLAY "Class average: " AVERAGE-GRADE "%"
+007420     ELSE
+007430         DISPLAY "No students were processed."
+007440     END-IF.
+007450     DISPLAY "Honor roll (A):".
+007460     IF HONOR-ROLL-COUNT = 0
+007470         DISPLAY "  (none)"
+007480     ELSE
+007490         PERFORM DISPLAY-HONOR-ROLL-NAME
+007500             VARYING NAME-INDEX FROM 1 BY 1
+007510             UNTIL NAME-INDEX > HONOR-ROLL-COUNT
+007520                 OR NAME-INDEX > 100
+007530         IF HONOR-ROLL-COUNT > 100
+007540             COMPUTE NAME-OVERFLOW-COUNT =
+007550                 HONOR-ROLL-COUNT - 100
+007560             DISPLAY "  ...and " NAME-OVERFLOW-COUNT " more"
+007570         END-IF
+007580     END-IF.
+007590     DISPLAY "At-risk (F):".
+007600     IF AT-RISK-COUNT = 0
+007610         DISPLAY "  (none)"
+007620     ELSE
+007630         PERFORM DISPLAY-AT-RISK-NAME
+007640             VARYING NAME-INDEX FROM 1 BY 1
+007650             UNTIL NAME-INDEX > AT-RISK-COUNT
+007660                 OR NAME-INDEX > 100
+007670         IF AT-RISK-COUNT > 100
+007680             COMPUTE NAME-OVERFLOW-COUNT =
+007690                 AT-RISK-COUNT - 100
+007700             DISPLAY "  ...and " NAME-OVERFLOW-COUNT " more"
+007710         END-IF
+007720     END-IF.
+007730
+007740 DISPLAY-ONE-FREQUENCY.
+007750     IF CLASS-STUDENT-COUNT > 0
+007760         COMPUTE GRADE-PERCENT ROUNDED =
+007770             GRADE_FREQUENCIES(GRADE-INDEX) * 100
+007780                 / CLASS-STUDENT-COUNT
+007790     ELSE
+007800         MOVE 0 TO GRADE-PERCENT
+007810     END-IF.
+007820     DISPLAY POSSIBLE_GRADES(GRADE-INDEX) ": "
+007830         GRADE_FREQUENCIES(GRADE-INDEX) " (" GRADE-PERCENT "%)".
+007840
+007850 DISPLAY-HONOR-ROLL-NAME.
+007860     DISPLAY "  " HONOR-ROLL-NAME(NAME-INDEX).
+007870
+007880 DISPLAY-AT-RISK-NAME.
+007890     DISPLAY "  " AT-RISK-NAME(NAME-INDEX).
 007900
-008000*Initializes the array containing all possible letter grades
-008100 SET-GRADES.
-008200     MOVE "F" TO POSSIBLE_GRADES(1).
-008300     MOVE "D" TO POSSIBLE_GRADES(2).
-008400     MOVE "C" TO POSSIBLE_GRADES(3).
-008500     MOVE "B" TO POSSIBLE_GRADES(4).
-008600     MOVE "A" TO POSSIBLE_GRADES(5).
-
+007910*Initializes the array containing all possible letter grades
+007920*and the minimum average score needed to earn each one
+007930 SET-GRADES.
+007940     MOVE "F" TO POSSIBLE_GRADES(1).
+007950     MOVE 0 TO GRADE-CUTOFFS(1).
+007960     MOVE "D" TO POSSIBLE_GRADES(2).
+007970     MOVE 60 TO GRADE-CUTOFFS(2).
+007980     MOVE "C" TO POSSIBLE_GRADES(3).
+007990     MOVE 70 TO GRADE-CUTOFFS(3).
+008000     MOVE "B" TO POSSIBLE_GRADES(4).
+008010     MOVE 80 TO GRADE-CUTOFFS(4).
+008020     MOVE "A" TO POSSIBLE_GRADES(5).
+008030     MOVE 90 TO GRADE-CUTOFFS(5).
+008040
+008050*Reloads POSSIBLE_GRADES/GRADE-CUTOFFS from GRADE-SCALE-FILE,
+008060*overriding the defaults set above, so different courses can
+008070*use different scales without editing this program
+008080 LOAD-GRADE-TABLE.
+008090     OPEN INPUT GRADE-SCALE-FILE.
+008100     IF GRADE-SCALE-FILE-STATUS NOT = "00"
+008110         DISPLAY "Unable to open grade scale file, "
+008120             "using default cutoffs."
+008130     ELSE
+008140         MOVE 1 TO GRADE-INDEX
+008150         MOVE "N" TO EOF-SWITCH
+008160         PERFORM LOAD-ONE-GRADE-CUTOFF
+008170             UNTIL EOF-REACHED OR GRADE-INDEX > 5
+008180         CLOSE GRADE-SCALE-FILE
+008190         PERFORM VALIDATE-GRADE-TABLE
+008200         IF NOT GRADE-TABLE-OK
+008210             DISPLAY "Grade scale file cutoffs are not in "
+008220                 "ascending order (expected lowest to "
+008230             DISPLAY "highest, e.g. F, D, C, B, A); "
+008240                 "using default cutoffs instead."
+008250             PERFORM SET-GRADES
+008260         END-IF
+008270     END-IF.
+008280
+008290 LOAD-ONE-GRADE-CUTOFF.
+008300     READ GRADE-SCALE-FILE
+008310         AT END
+008320             MOVE "Y" TO EOF-SWITCH
+008330         NOT AT END
+008340             MOVE GS-LETTER TO POSSIBLE_GRADES(GRADE-INDEX)
+008350             MOVE GS-CUTOFF TO GRADE-CUTOFFS(GRADE-INDEX)
+008360             ADD 1 TO GRADE-INDEX
+008370     END-READ.
+008380
+008390*Confirms GRADE-CUTOFFS is in non-decreasing order by subscript,
+008400*as DETERMINE-LETTER-GRADE requires. Sets GRADE-TABLE-VALID to
+008410*"N" if a lower subscript's cutoff exceeds a higher one's.
+008420 VALIDATE-GRADE-TABLE.
+008430     MOVE "Y" TO GRADE-TABLE-VALID.
+008440     PERFORM CHECK-ONE-CUTOFF-ORDER
+008450         VARYING GRADE-INDEX FROM 2 BY 1
+008460         UNTIL GRADE-INDEX > 5.
+008470
+008480 CHECK-ONE-CUTOFF-ORDER.
+008490     IF GRADE-CUTOFFS(GRADE-INDEX) <
+008500         GRADE-CUTOFFS(GRADE-INDEX - 1)
+008510             MOVE "N" TO GRADE-TABLE-VALID
+008520     END-IF.
+008530
